@@ -16,7 +16,153 @@ CONFIGURATION SECTION.
 REPOSITORY.
     FUNCTION ALL INTRINSIC.
 
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ACTIVITY-LOG-FILE ASSIGN TO "mission-activity.log"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-ACTLOG-STATUS.
+    SELECT CHECKPOINT-FILE ASSIGN TO "mission-checkpoint.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CKPT-STATUS.
+    SELECT SUBSCRIBER-MANIFEST-FILE ASSIGN TO "subscriber-manifest.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-MANIFEST-STATUS.
+    SELECT MISSION-PARAMS-FILE ASSIGN TO "mission-params.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-PARAMS-STATUS.
+    SELECT LEADERBOARD-FILE ASSIGN TO "mission-leaderboard.log"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-LEADER-STATUS.
+    SELECT DECISION-FILE ASSIGN TO "mission-decisions.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-DECISION-STATUS.
+    SELECT RISK-AUDIT-FILE ASSIGN TO "risk-audit.log"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-AUDIT-STATUS.
+    SELECT AGENCY-REPORT-FILE ASSIGN TO "agency-summary-report.log"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-AGENCY-RPT-STATUS.
+    SELECT CDM-EXPORT-FILE ASSIGN TO "cdm-export.log"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CDM-STATUS.
+
 DATA DIVISION.
+FILE SECTION.
+FD  ACTIVITY-LOG-FILE.
+01  AL-LINE PIC X(200).
+
+*> HISTORICAL RESULTS / LEADERBOARD - ONE LINE APPENDED PER
+*> COMPLETED MISSION SO RUNS CAN BE COMPARED OVER TIME
+FD  LEADERBOARD-FILE.
+01  LB-LINE PIC X(120).
+
+*> COLLISION RISK AUDIT TRAIL - ONE LINE PER OBJECT/SATELLITE RISK
+*> CONTRIBUTION COMPUTED IN 3500-ASSESS-THREATS, PLUS ONE LINE FOR
+*> THE RANDOM DRAW THAT DECIDES THE IMPACT OUTCOME IN 3700-RESOLVE-
+*> TURN, SO A COLLISION CALL CAN BE RECONSTRUCTED LATER.
+FD  RISK-AUDIT-FILE.
+01  RA-LINE PIC X(200).
+
+*> PER-AGENCY MISSION SUMMARY REPORT - ONE SECTION PER SUBSCRIBING
+*> SATELLITE, SUITABLE FOR HANDING TO THAT AGENCY ON ITS OWN.
+FD  AGENCY-REPORT-FILE.
+01  AR-LINE PIC X(132).
+
+*> CONJUNCTION DATA MESSAGE EXPORT - ONE STRUCTURED RECORD FOR
+*> EVERY CATALOG OBJECT THAT REACHES CRITICAL THREAT STATUS IN
+*> 3500-ASSESS-THREATS, FOR HAND-OFF TO DOWNSTREAM TRACKING TOOLS.
+FD  CDM-EXPORT-FILE.
+01  CD-RECORD.
+    05 CD-PASS        PIC 9(2).
+    05 CD-OBJECT-ID    PIC X(8).
+    05 CD-AZ           PIC 9(3).
+    05 CD-EL           PIC S9(3) SIGN LEADING SEPARATE.
+    05 CD-RANGE        PIC 9(4).
+    05 CD-VELOCITY     PIC 9(5)V99.
+    05 CD-SIZE         PIC X(8).
+    05 CD-SATELLITE    PIC X(16).
+    05 CD-RISK         PIC 9V9(4).
+
+*> CHECKPOINT RECORD - MIRRORS WS-GAME-STATE, WS-CUBESAT-STATUS,
+*> AND WS-SATELLITE-TABLE FIELD-FOR-FIELD SO THOSE GROUPS CAN BE
+*> SAVED AND RESTORED WITH A SINGLE GROUP MOVE
+FD  CHECKPOINT-FILE.
+01  CK-RECORD.
+    05 CK-GAME-STATE.
+       10 CK-CURRENT-TURN  PIC 9(2).
+       10 CK-SCORE         PIC S9(4).
+       10 CK-COLLISIONS    PIC 9(2).
+       10 CK-WARNINGS-SENT PIC 9(2).
+       10 CK-SCANS-DONE    PIC 9(2).
+       10 CK-GAME-OVER     PIC 9.
+    05 CK-CUBESAT-STATUS.
+       10 CK-CUBE-NAME     PIC X(12).
+       10 CK-CUBE-ALT      PIC 9(4).
+       10 CK-CUBE-POWER    PIC 9(3).
+       10 CK-CUBE-FUEL     PIC 9(3).
+       10 CK-CUBE-SENSOR   PIC X(10).
+    05 CK-SATELLITE-TABLE.
+       10 CK-SAT-COUNT PIC 9(2).
+       10 CK-SAT OCCURS 8 TIMES.
+          15 CK-SAT-NAME        PIC X(16).
+          15 CK-SAT-AGENCY      PIC X(12).
+          15 CK-SAT-ALTITUDE    PIC 9(4).
+          15 CK-SAT-INCLINATION PIC 9(3).
+          15 CK-SAT-LONGITUDE   PIC S9(3).
+          15 CK-SAT-LATITUDE    PIC S9(3).
+          15 CK-SAT-VELOCITY    PIC 9(5)V99.
+          15 CK-SAT-RISK        PIC 9V9(4).
+          15 CK-SAT-STATUS      PIC X(10).
+          15 CK-SAT-WARNED      PIC 9.
+          15 CK-SAT-WARNINGS-RCVD PIC 9(3).
+          15 CK-SAT-MANEUVERS     PIC 9(3).
+          15 CK-SAT-COLLISIONS    PIC 9(3).
+    05 CK-DEBRIS-CATALOG.
+       10 CK-CAT-COUNT PIC 9(3).
+       10 CK-CAT-DEB OCCURS 100 TIMES.
+          15 CK-CAT-ID         PIC X(8).
+          15 CK-CAT-AZ         PIC 9(3).
+          15 CK-CAT-EL         PIC S9(3).
+          15 CK-CAT-RANGE      PIC 9(4).
+          15 CK-CAT-VELOCITY   PIC 9(5)V99.
+          15 CK-CAT-SIZE       PIC X(8).
+          15 CK-CAT-THREAT     PIC X(8).
+          15 CK-CAT-FIRST-TURN PIC 9(2).
+
+*> SUBSCRIBER MANIFEST RECORD - ONE LINE PER SATELLITE, HAND-
+*> MAINTAINED BY OPERATIONS. LONGITUDE/LATITUDE USE A SEPARATE
+*> LEADING SIGN SO THE FILE STAYS EASY TO READ AND EDIT.
+FD  SUBSCRIBER-MANIFEST-FILE.
+01  MF-RECORD.
+    05 MF-SAT-NAME        PIC X(16).
+    05 MF-SAT-AGENCY      PIC X(12).
+    05 MF-SAT-ALTITUDE    PIC 9(4).
+    05 MF-SAT-INCLINATION PIC 9(3).
+    05 MF-SAT-LONGITUDE   PIC S9(3) SIGN LEADING SEPARATE.
+    05 MF-SAT-LATITUDE    PIC S9(3) SIGN LEADING SEPARATE.
+    05 MF-SAT-VELOCITY    PIC 9(5)V99.
+
+*> MISSION DIFFICULTY PARAMETERS RECORD - ONE LINE, HAND-MAINTAINED
+*> BY OPERATIONS. LETS A TRAINING RUN BE MADE HARDER OR EASIER
+*> WITHOUT RECOMPILING THE PROGRAM.
+FD  MISSION-PARAMS-FILE.
+01  PM-RECORD.
+    05 PM-MAX-TURNS    PIC 9(2).
+    05 PM-TOTAL-DEBRIS PIC 9(5).
+    05 PM-MAX-DETECTED PIC 9(2).
+
+*> BATCH DECISION RECORD - ONE LINE PER ORBITAL PASS, SO A WHOLE
+*> RUN CAN BE SCRIPTED AHEAD OF TIME FOR AN UNATTENDED TRAINING
+*> BATCH. AZ/EL/RNG MATCH THE SENSOR MENUS; TARGET/MANEUVER MATCH
+*> THE WARNING MENUS.
+FD  DECISION-FILE.
+01  BD-RECORD.
+    05 BD-AZ       PIC 9.
+    05 BD-EL       PIC 9.
+    05 BD-RNG      PIC 9.
+    05 BD-TARGET   PIC 9.
+    05 BD-MANEUVER PIC 9.
+
 WORKING-STORAGE SECTION.
 
 *> CLEAR SCREEN COMMAND (macOS/Linux)
@@ -27,9 +173,15 @@ WORKING-STORAGE SECTION.
 01 WS-TOTAL-DEBRIS     PIC 9(5) VALUE 30000.
 01 WS-MAX-DETECTED     PIC 9(2) VALUE 10.
 
-*> SUBSCRIBER SATELLITE TABLE (3 SATELLITES)
+*> SUBSCRIBER SATELLITE TABLE - DEFAULTS TO THE ORIGINAL 3
+*> SATELLITES BUT OPERATIONS CAN ADD OR RETIRE SUBSCRIBERS (UP TO
+*> AN 8-SLOT CAP - WS-TARGET-SAT/BD-TARGET ARE SINGLE-DIGIT FIELDS
+*> AND THE "NO WARNING" MENU CHOICE NEEDS A 9TH DIGIT OF ITS OWN,
+*> SO 8 IS AS FAR AS THE TABLE CAN GROW WITHOUT WIDENING THOSE
+*> FIELDS). WS-SAT-COUNT TRACKS HOW MANY SLOTS ARE ACTUALLY IN USE.
 01 WS-SATELLITE-TABLE.
-   05 WS-SAT OCCURS 3 TIMES.
+   05 WS-SAT-COUNT PIC 9(2) VALUE 3.
+   05 WS-SAT OCCURS 8 TIMES.
       10 WS-SAT-NAME        PIC X(16).
       10 WS-SAT-AGENCY      PIC X(12).
       10 WS-SAT-ALTITUDE    PIC 9(4).
@@ -38,12 +190,15 @@ WORKING-STORAGE SECTION.
       10 WS-SAT-LATITUDE    PIC S9(3).
       10 WS-SAT-VELOCITY    PIC 9(5)V99.
       10 WS-SAT-RISK        PIC 9V9(4).
-      10 WS-SAT-STATUS      PIC X(10).
+      10 WS-SAT-STATUS      PIC X(10) VALUE "NOMINAL".
          88 SAT-NOMINAL     VALUE "NOMINAL".
          88 SAT-WARNING     VALUE "WARNING".
          88 SAT-CRITICAL    VALUE "CRITICAL".
       10 WS-SAT-WARNED      PIC 9 VALUE 0.
          88 SAT-WAS-WARNED  VALUE 1.
+      10 WS-SAT-WARNINGS-RCVD PIC 9(3) VALUE 0.
+      10 WS-SAT-MANEUVERS     PIC 9(3) VALUE 0.
+      10 WS-SAT-COLLISIONS    PIC 9(3) VALUE 0.
 
 *> CUBESAT (PLAYER) STATUS
 01 WS-CUBESAT-STATUS.
@@ -88,11 +243,34 @@ WORKING-STORAGE SECTION.
          88 THREAT-HIGH     VALUE "HIGH".
          88 THREAT-CRITICAL VALUE "CRITICAL".
 
+*> STANDING DEBRIS CATALOG - EVERY OBJECT DETECTED SO FAR THIS
+*> MISSION, NOT JUST THE LATEST SCAN'S ROWS. 3500-ASSESS-THREATS
+*> COMPUTES RISK OVER THIS WHOLE CATALOG.
+01 WS-DEBRIS-CATALOG.
+   05 WS-CAT-COUNT PIC 9(3) VALUE 0.
+   05 WS-CAT-DEB OCCURS 100 TIMES.
+      10 WS-CAT-ID         PIC X(8).
+      10 WS-CAT-AZ         PIC 9(3).
+      10 WS-CAT-EL         PIC S9(3).
+      10 WS-CAT-RANGE      PIC 9(4).
+      10 WS-CAT-VELOCITY   PIC 9(5)V99.
+      10 WS-CAT-SIZE       PIC X(8).
+         88 CAT-SMALL      VALUE "SMALL".
+         88 CAT-MEDIUM     VALUE "MEDIUM".
+         88 CAT-LARGE      VALUE "LARGE".
+      10 WS-CAT-THREAT     PIC X(8).
+         88 CAT-THREAT-LOW      VALUE "LOW".
+         88 CAT-THREAT-MODERATE VALUE "MODERATE".
+         88 CAT-THREAT-HIGH     VALUE "HIGH".
+         88 CAT-THREAT-CRITICAL VALUE "CRITICAL".
+      10 WS-CAT-FIRST-TURN PIC 9(2).
+
 *> MANEUVER OPTIONS
 01 WS-MANEUVER-TABLE.
    05 WS-MANEUVER-CHOICE PIC 9.
    05 WS-TARGET-SAT      PIC 9.
    05 WS-MAN-DESC        PIC X(30).
+   05 WS-NO-WARN-CHOICE  PIC 9.
 
 *> GAME STATE
 01 WS-GAME-STATE.
@@ -122,6 +300,44 @@ WORKING-STORAGE SECTION.
    05 WS-EVENT-ROLL    PIC 9V9(4).
    05 WS-SEED-INIT     PIC 9 VALUE 0.
    05 WS-SCORE-DISP    PIC S9(4) SIGN LEADING SEPARATE.
+   05 WS-OUTCOME-CODE  PIC X(12).
+   05 WS-CAT-IDX       PIC 9(3).
+   05 WS-CAT-FULL-FLAG PIC 9 VALUE 0.
+      88 CAT-IS-FULL    VALUE 1.
+
+*> ACTIVITY LOG FILE STATUS
+01 WS-ACTLOG-STATUS PIC X(2).
+
+*> CHECKPOINT FILE STATUS AND RESUME CONTROL
+01 WS-CKPT-STATUS PIC X(2).
+01 WS-RESUME-FLAG PIC X VALUE "N".
+   88 RESUME-MISSION VALUE "Y".
+
+*> SUBSCRIBER MANIFEST FILE STATUS
+01 WS-MANIFEST-STATUS PIC X(2).
+01 WS-MANIFEST-ROWS   PIC 9(2) VALUE 0.
+
+*> MISSION PARAMETERS FILE STATUS
+01 WS-PARAMS-STATUS PIC X(2).
+
+*> LEADERBOARD FILE STATUS
+01 WS-LEADER-STATUS PIC X(2).
+
+*> BATCH MODE CONTROL - SET WHEN A DECISION FILE IS FOUND AT STARTUP
+01 WS-DECISION-STATUS PIC X(2).
+01 WS-BATCH-FLAG      PIC X VALUE "N".
+   88 BATCH-MODE-ON   VALUE "Y".
+
+*> RISK AUDIT TRAIL FILE STATUS AND SCRATCH FIELDS FOR THE PER-
+*> OBJECT RISK BREAKDOWN WRITTEN BY 3550-WRITE-RISK-AUDIT
+01 WS-AUDIT-STATUS     PIC X(2).
+01 WS-AGENCY-RPT-STATUS PIC X(2).
+01 WS-CDM-STATUS       PIC X(2).
+01 WS-AUDIT-RANGE-TERM PIC 9V9999.
+01 WS-AUDIT-SIZE-MULT  PIC 9V99.
+01 WS-AUDIT-JITTER     PIC 9V9999.
+01 WS-AUDIT-CONTRIB    PIC 9V9999.
+01 WS-AUDIT-DRAW       PIC 9V9999.
 
 *> DISPLAY FORMATTING
 01 WS-SEPARATOR PIC X(56) VALUE
@@ -162,6 +378,9 @@ PROCEDURE DIVISION.
     MOVE 0.0000              TO WS-SAT-RISK(1)
     SET SAT-NOMINAL(1)       TO TRUE
     MOVE 0                   TO WS-SAT-WARNED(1)
+    MOVE 0                   TO WS-SAT-WARNINGS-RCVD(1)
+    MOVE 0                   TO WS-SAT-MANEUVERS(1)
+    MOVE 0                   TO WS-SAT-COLLISIONS(1)
 
     *> SATELLITE 2 - COMMS SAT (ESA)
     MOVE "GLOBALLINK-12   " TO WS-SAT-NAME(2)
@@ -174,6 +393,9 @@ PROCEDURE DIVISION.
     MOVE 0.0000              TO WS-SAT-RISK(2)
     SET SAT-NOMINAL(2)       TO TRUE
     MOVE 0                   TO WS-SAT-WARNED(2)
+    MOVE 0                   TO WS-SAT-WARNINGS-RCVD(2)
+    MOVE 0                   TO WS-SAT-MANEUVERS(2)
+    MOVE 0                   TO WS-SAT-COLLISIONS(2)
 
     *> SATELLITE 3 - EARTH OBSERVATION (JAXA)
     MOVE "TERRAWATCH-3    " TO WS-SAT-NAME(3)
@@ -186,6 +408,132 @@ PROCEDURE DIVISION.
     MOVE 0.0000              TO WS-SAT-RISK(3)
     SET SAT-NOMINAL(3)       TO TRUE
     MOVE 0                   TO WS-SAT-WARNED(3)
+    MOVE 0                   TO WS-SAT-WARNINGS-RCVD(3)
+    MOVE 0                   TO WS-SAT-MANEUVERS(3)
+    MOVE 0                   TO WS-SAT-COLLISIONS(3)
+
+    PERFORM 1100-LOAD-SUBSCRIBER-MANIFEST
+
+    PERFORM 1200-LOAD-MISSION-PARAMS
+
+    PERFORM 1300-CHECK-BATCH-MODE
+
+    PERFORM 1400-CHECK-RESUME
+
+    IF RESUME-MISSION
+        OPEN EXTEND ACTIVITY-LOG-FILE
+        OPEN EXTEND RISK-AUDIT-FILE
+        OPEN EXTEND CDM-EXPORT-FILE
+    ELSE
+        OPEN OUTPUT ACTIVITY-LOG-FILE
+        OPEN OUTPUT RISK-AUDIT-FILE
+        OPEN OUTPUT CDM-EXPORT-FILE
+    END-IF
+    .
+
+*> REPLACE THE HARDCODED DEFAULTS ABOVE WITH WHATEVER OPERATIONS HAS
+*> ON FILE FOR THE SUBSCRIBER LIST - ONE ROW PER SATELLITE, READ TO
+*> EOF, SO OPERATIONS CAN ADD OR RETIRE A SUBSCRIBER JUST BY EDITING
+*> THE MANIFEST, UP TO THE 8-SLOT CAP. IF THE MANIFEST IS MISSING
+*> OR EMPTY THE DEFAULTS STAND, SO A FRESH CHECKOUT STILL RUNS OUT
+*> OF THE BOX.
+1100-LOAD-SUBSCRIBER-MANIFEST.
+    OPEN INPUT SUBSCRIBER-MANIFEST-FILE
+    IF WS-MANIFEST-STATUS = "00"
+        MOVE 0 TO WS-MANIFEST-ROWS
+        MOVE 1 TO WS-IDX
+        PERFORM UNTIL WS-IDX > 8
+            READ SUBSCRIBER-MANIFEST-FILE
+                AT END
+                    MOVE 9 TO WS-IDX
+                NOT AT END
+                    MOVE MF-SAT-NAME        TO WS-SAT-NAME(WS-IDX)
+                    MOVE MF-SAT-AGENCY      TO WS-SAT-AGENCY(WS-IDX)
+                    MOVE MF-SAT-ALTITUDE    TO WS-SAT-ALTITUDE(WS-IDX)
+                    MOVE MF-SAT-INCLINATION TO WS-SAT-INCLINATION(WS-IDX)
+                    MOVE MF-SAT-LONGITUDE   TO WS-SAT-LONGITUDE(WS-IDX)
+                    MOVE MF-SAT-LATITUDE    TO WS-SAT-LATITUDE(WS-IDX)
+                    MOVE MF-SAT-VELOCITY    TO WS-SAT-VELOCITY(WS-IDX)
+                    MOVE 0.0000             TO WS-SAT-RISK(WS-IDX)
+                    SET SAT-NOMINAL(WS-IDX) TO TRUE
+                    MOVE 0                  TO WS-SAT-WARNED(WS-IDX)
+                    MOVE 0                  TO WS-SAT-WARNINGS-RCVD(WS-IDX)
+                    MOVE 0                  TO WS-SAT-MANEUVERS(WS-IDX)
+                    MOVE 0                  TO WS-SAT-COLLISIONS(WS-IDX)
+                    ADD 1 TO WS-MANIFEST-ROWS
+                    ADD 1 TO WS-IDX
+            END-READ
+        END-PERFORM
+        IF WS-MANIFEST-ROWS > 0
+            MOVE WS-MANIFEST-ROWS TO WS-SAT-COUNT
+        END-IF
+        CLOSE SUBSCRIBER-MANIFEST-FILE
+    END-IF
+    .
+
+*> OVERLAY THE HARDCODED DIFFICULTY DEFAULTS WITH WHATEVER OPERATIONS
+*> HAS SET FOR THIS RUN. MISSING FILE LEAVES THE DEFAULTS IN PLACE.
+1200-LOAD-MISSION-PARAMS.
+    OPEN INPUT MISSION-PARAMS-FILE
+    IF WS-PARAMS-STATUS = "00"
+        READ MISSION-PARAMS-FILE
+            AT END
+                CONTINUE
+            NOT AT END
+                MOVE PM-MAX-TURNS    TO WS-MAX-TURNS
+                MOVE PM-TOTAL-DEBRIS TO WS-TOTAL-DEBRIS
+                MOVE PM-MAX-DETECTED TO WS-MAX-DETECTED
+        END-READ
+        CLOSE MISSION-PARAMS-FILE
+    END-IF
+    .
+
+*> IF A DECISION FILE IS PRESENT, RUN UNATTENDED - EVERY SCAN AND
+*> WARNING CHOICE COMES FROM THE FILE INSTEAD OF THE OPERATOR.
+*> THE FILE IS LEFT OPEN FOR THE LIFE OF THE MISSION, ONE RECORD
+*> CONSUMED PER ORBITAL PASS.
+1300-CHECK-BATCH-MODE.
+    OPEN INPUT DECISION-FILE
+    IF WS-DECISION-STATUS = "00"
+        SET BATCH-MODE-ON TO TRUE
+        DISPLAY SPACES
+        DISPLAY "  Decision file found. Running in unattended batch mode."
+    END-IF
+    .
+
+*> IF A CHECKPOINT FROM A PRIOR SESSION EXISTS, OFFER TO RESUME
+*> THE MISSION FROM WHERE IT LEFT OFF INSTEAD OF STARTING OVER
+1400-CHECK-RESUME.
+    IF BATCH-MODE-ON
+        MOVE "N" TO WS-RESUME-FLAG
+    ELSE
+        OPEN INPUT CHECKPOINT-FILE
+        IF WS-CKPT-STATUS = "00"
+            DISPLAY SPACES
+            DISPLAY "  A checkpoint from a previous session was found."
+            DISPLAY "  RESUME MISSION FROM CHECKPOINT? (Y/N): "
+            ACCEPT WS-RESUME-FLAG
+
+            IF RESUME-MISSION
+                READ CHECKPOINT-FILE
+                    AT END
+                        DISPLAY "  Checkpoint file is empty. Starting fresh."
+                        MOVE "N" TO WS-RESUME-FLAG
+                    NOT AT END
+                        MOVE CK-GAME-STATE      TO WS-GAME-STATE
+                        MOVE CK-CUBESAT-STATUS  TO WS-CUBESAT-STATUS
+                        MOVE CK-SATELLITE-TABLE TO WS-SATELLITE-TABLE
+                        MOVE CK-DEBRIS-CATALOG  TO WS-DEBRIS-CATALOG
+                        DISPLAY "  Resuming mission at pass "
+                           WS-CURRENT-TURN "..."
+                END-READ
+            END-IF
+
+            CLOSE CHECKPOINT-FILE
+        ELSE
+            MOVE "N" TO WS-RESUME-FLAG
+        END-IF
+    END-IF
     .
 
 2000-SHOW-INTRO.
@@ -204,7 +552,7 @@ PROCEDURE DIVISION.
     DISPLAY "  collision warnings to subscriber satellites."
     DISPLAY SPACES
     DISPLAY "  ACTIVE DEBRIS OBJECTS: " WS-TOTAL-DEBRIS
-    DISPLAY "  SUBSCRIBER SATELLITES: 3"
+    DISPLAY "  SUBSCRIBER SATELLITES: " WS-SAT-COUNT
     DISPLAY "  MISSION DURATION:      "
        WS-MAX-TURNS " ORBITAL PASSES"
     DISPLAY SPACES
@@ -213,7 +561,7 @@ PROCEDURE DIVISION.
     DISPLAY WS-THIN-SEP
 
     PERFORM VARYING WS-IDX FROM 1 BY 1
-       UNTIL WS-IDX > 3
+       UNTIL WS-IDX > WS-SAT-COUNT
         DISPLAY "  [" WS-IDX "] "
            WS-SAT-NAME(WS-IDX)
            " | " WS-SAT-AGENCY(WS-IDX)
@@ -224,8 +572,10 @@ PROCEDURE DIVISION.
 
     DISPLAY WS-THIN-SEP
     DISPLAY SPACES
-    DISPLAY "  Press ENTER to begin mission..."
-    ACCEPT WS-INPUT-BUFFER
+    IF NOT BATCH-MODE-ON
+        DISPLAY "  Press ENTER to begin mission..."
+        ACCEPT WS-INPUT-BUFFER
+    END-IF
     .
 
 3000-GAME-LOOP.
@@ -264,7 +614,7 @@ PROCEDURE DIVISION.
     DISPLAY WS-THIN-SEP
 
     PERFORM VARYING WS-IDX FROM 1 BY 1
-       UNTIL WS-IDX > 3
+       UNTIL WS-IDX > WS-SAT-COUNT
         MOVE WS-SAT-RISK(WS-IDX) TO WS-RISK-DISPLAY
         DISPLAY "  " WS-SAT-NAME(WS-IDX)
            " | Status: " WS-SAT-STATUS(WS-IDX)
@@ -310,6 +660,10 @@ PROCEDURE DIVISION.
     .
 
 3300-CHOOSE-SCAN.
+    IF BATCH-MODE-ON
+        PERFORM 3310-READ-BATCH-DECISION
+    END-IF
+
     DISPLAY SPACES
     DISPLAY "  CONFIGURE SENSOR SCAN"
     DISPLAY WS-THIN-SEP
@@ -320,7 +674,12 @@ PROCEDURE DIVISION.
     DISPLAY "    2) LATERAL     (120-240 deg) - Sideways"
     DISPLAY "    3) RETROGRADE  (240-360 deg) - Behind"
     DISPLAY "  Choice (1-3): "
-    ACCEPT WS-SCAN-AZ-CHOICE
+    IF BATCH-MODE-ON
+        MOVE BD-AZ TO WS-SCAN-AZ-CHOICE
+        DISPLAY WS-SCAN-AZ-CHOICE
+    ELSE
+        ACCEPT WS-SCAN-AZ-CHOICE
+    END-IF
 
     EVALUATE WS-SCAN-AZ-CHOICE
         WHEN 1
@@ -344,7 +703,12 @@ PROCEDURE DIVISION.
     DISPLAY "    2) HORIZON  (-30 to +30 deg) - Same plane"
     DISPLAY "    3) BELOW    (-90 to -30 deg) - Lower orbit"
     DISPLAY "  Choice (1-3): "
-    ACCEPT WS-SCAN-EL-CHOICE
+    IF BATCH-MODE-ON
+        MOVE BD-EL TO WS-SCAN-EL-CHOICE
+        DISPLAY WS-SCAN-EL-CHOICE
+    ELSE
+        ACCEPT WS-SCAN-EL-CHOICE
+    END-IF
 
     EVALUATE WS-SCAN-EL-CHOICE
         WHEN 1
@@ -368,7 +732,12 @@ PROCEDURE DIVISION.
     DISPLAY "    2) MEDIUM   (500-1000 km) - Balanced"
     DISPLAY "    3) FAR      (1000-2000 km)- Wide coverage"
     DISPLAY "  Choice (1-3): "
-    ACCEPT WS-SCAN-RNG-CHOICE
+    IF BATCH-MODE-ON
+        MOVE BD-RNG TO WS-SCAN-RNG-CHOICE
+        DISPLAY WS-SCAN-RNG-CHOICE
+    ELSE
+        ACCEPT WS-SCAN-RNG-CHOICE
+    END-IF
 
     EVALUATE WS-SCAN-RNG-CHOICE
         WHEN 1
@@ -397,22 +766,40 @@ PROCEDURE DIVISION.
     SUBTRACT WS-POWER-COST FROM WS-CUBE-POWER
     .
 
+*> PULL THIS PASS' SCAN AND WARNING CHOICES FROM THE DECISION FILE.
+*> ONCE THE FILE RUNS OUT, FALL BACK TO THE SAFE DEFAULTS (INVALID
+*> SCAN CHOICE, NO WARNING) FOR ANY REMAINING PASSES.
+3310-READ-BATCH-DECISION.
+    READ DECISION-FILE
+        AT END
+            MOVE 0 TO BD-AZ
+            MOVE 0 TO BD-EL
+            MOVE 0 TO BD-RNG
+            MOVE 0 TO BD-TARGET
+            MOVE 0 TO BD-MANEUVER
+    END-READ
+    .
+
 3400-EXECUTE-SCAN.
     MOVE 0 TO WS-DEBRIS-COUNT
     ADD 1 TO WS-SCANS-DONE
 
     MOVE FUNCTION RANDOM TO WS-RAND-NUM
 
+    *> UPPER BOUNDS ARE SCALED OFF WS-MAX-DETECTED (RATHER THAN
+    *> HARDCODED) SO A LARGER MAX-DETECTED IN MISSION-PARAMS.DAT
+    *> ACTUALLY WIDENS THE SCAN YIELD. AT THE ORIGINAL DEFAULT OF
+    *> 10, THESE REPRODUCE THE ORIGINAL 1-4 / 2-7 / 3-10 RANGES.
     EVALUATE WS-SCAN-RNG-CHOICE
         WHEN 1
             COMPUTE WS-DEBRIS-COUNT =
-               FUNCTION INTEGER(WS-RAND-NUM * 4) + 1
+               FUNCTION INTEGER(WS-RAND-NUM * (WS-MAX-DETECTED * 0.4)) + 1
         WHEN 2
             COMPUTE WS-DEBRIS-COUNT =
-               FUNCTION INTEGER(WS-RAND-NUM * 6) + 2
+               FUNCTION INTEGER(WS-RAND-NUM * (WS-MAX-DETECTED * 0.6)) + 2
         WHEN 3
             COMPUTE WS-DEBRIS-COUNT =
-               FUNCTION INTEGER(WS-RAND-NUM * 8) + 3
+               FUNCTION INTEGER(WS-RAND-NUM * (WS-MAX-DETECTED * 0.8)) + 3
         WHEN OTHER
             MOVE 3 TO WS-DEBRIS-COUNT
     END-EVALUATE
@@ -482,6 +869,36 @@ PROCEDURE DIVISION.
     END-PERFORM
 
     DISPLAY WS-THIN-SEP
+
+    PERFORM 3450-UPDATE-DEBRIS-CATALOG
+    .
+
+*> ADD THIS SCAN'S DETECTIONS TO THE STANDING MISSION CATALOG
+*> SO THEY CONTINUE TO COUNT TOWARD RISK ON LATER PASSES
+3450-UPDATE-DEBRIS-CATALOG.
+    PERFORM VARYING WS-IDX FROM 1 BY 1
+       UNTIL WS-IDX > WS-DEBRIS-COUNT
+
+        IF WS-CAT-COUNT >= 100
+            IF NOT CAT-IS-FULL
+                DISPLAY SPACES
+                DISPLAY "  ** DEBRIS CATALOG FULL - OLDEST-TRACKED"
+                DISPLAY "  OBJECTS NO LONGER ADDED. CONSIDER A "
+                DISPLAY "  GROUND STATION PURGE. **"
+                SET CAT-IS-FULL TO TRUE
+            END-IF
+        ELSE
+            ADD 1 TO WS-CAT-COUNT
+            MOVE WS-DEB-ID(WS-IDX)       TO WS-CAT-ID(WS-CAT-COUNT)
+            MOVE WS-DEB-AZ(WS-IDX)       TO WS-CAT-AZ(WS-CAT-COUNT)
+            MOVE WS-DEB-EL(WS-IDX)       TO WS-CAT-EL(WS-CAT-COUNT)
+            MOVE WS-DEB-RANGE(WS-IDX)    TO WS-CAT-RANGE(WS-CAT-COUNT)
+            MOVE WS-DEB-VELOCITY(WS-IDX) TO WS-CAT-VELOCITY(WS-CAT-COUNT)
+            MOVE WS-DEB-SIZE(WS-IDX)     TO WS-CAT-SIZE(WS-CAT-COUNT)
+            SET CAT-THREAT-LOW(WS-CAT-COUNT) TO TRUE
+            MOVE WS-CURRENT-TURN TO WS-CAT-FIRST-TURN(WS-CAT-COUNT)
+        END-IF
+    END-PERFORM
     .
 
 3500-ASSESS-THREATS.
@@ -493,34 +910,38 @@ PROCEDURE DIVISION.
     MOVE 1 TO WS-HIGHEST-SAT
 
     PERFORM VARYING WS-IDX FROM 1 BY 1
-       UNTIL WS-IDX > 3
+       UNTIL WS-IDX > WS-SAT-COUNT
 
         MOVE 0.0000 TO WS-SAT-RISK(WS-IDX)
 
-        PERFORM VARYING WS-IDX2 FROM 1 BY 1
-           UNTIL WS-IDX2 > WS-DEBRIS-COUNT
+        PERFORM VARYING WS-CAT-IDX FROM 1 BY 1
+           UNTIL WS-CAT-IDX > WS-CAT-COUNT
 
-            COMPUTE WS-TEMP-RISK =
-               1.0 / (WS-DEB-RANGE(WS-IDX2) + 1)
+            COMPUTE WS-AUDIT-RANGE-TERM =
+               1.0 / (WS-CAT-RANGE(WS-CAT-IDX) + 1)
+            MOVE WS-AUDIT-RANGE-TERM TO WS-TEMP-RISK
 
             EVALUATE TRUE
-                WHEN DEB-LARGE(WS-IDX2)
-                    COMPUTE WS-TEMP-RISK =
-                       WS-TEMP-RISK * 3.0
-                WHEN DEB-MEDIUM(WS-IDX2)
-                    COMPUTE WS-TEMP-RISK =
-                       WS-TEMP-RISK * 1.5
+                WHEN CAT-LARGE(WS-CAT-IDX)
+                    MOVE 3.0 TO WS-AUDIT-SIZE-MULT
+                WHEN CAT-MEDIUM(WS-CAT-IDX)
+                    MOVE 1.5 TO WS-AUDIT-SIZE-MULT
                 WHEN OTHER
-                    CONTINUE
+                    MOVE 1.0 TO WS-AUDIT-SIZE-MULT
             END-EVALUATE
+            COMPUTE WS-TEMP-RISK = WS-TEMP-RISK * WS-AUDIT-SIZE-MULT
 
-            MOVE FUNCTION RANDOM TO WS-RAND-NUM
+            MOVE 0.0000 TO WS-AUDIT-JITTER
             IF WS-SCAN-EL-CHOICE = 2
+                MOVE FUNCTION RANDOM TO WS-RAND-NUM
+                MOVE WS-RAND-NUM TO WS-AUDIT-JITTER
                 COMPUTE WS-TEMP-RISK =
-                   WS-TEMP-RISK * (1.5 + WS-RAND-NUM)
+                   WS-TEMP-RISK * (1.5 + WS-AUDIT-JITTER)
             END-IF
 
+            MOVE WS-TEMP-RISK TO WS-AUDIT-CONTRIB
             ADD WS-TEMP-RISK TO WS-SAT-RISK(WS-IDX)
+            PERFORM 3550-WRITE-RISK-AUDIT
         END-PERFORM
 
         IF WS-SAT-RISK(WS-IDX) > 0.9999
@@ -554,35 +975,79 @@ PROCEDURE DIVISION.
        " (Risk: " WS-RISK-DISPLAY ")"
     DISPLAY SPACES
 
-    PERFORM VARYING WS-IDX FROM 1 BY 1
-       UNTIL WS-IDX > WS-DEBRIS-COUNT
+    PERFORM VARYING WS-CAT-IDX FROM 1 BY 1
+       UNTIL WS-CAT-IDX > WS-CAT-COUNT
         MOVE FUNCTION RANDOM TO WS-RAND-NUM
         EVALUATE TRUE
             WHEN WS-HIGHEST-RISK >= 0.5
                AND WS-RAND-NUM > 0.5
-                SET THREAT-CRITICAL(WS-IDX) TO TRUE
+                SET CAT-THREAT-CRITICAL(WS-CAT-IDX) TO TRUE
+                PERFORM 3580-WRITE-CDM-EXPORT
             WHEN WS-HIGHEST-RISK >= 0.2
-                SET THREAT-MODERATE(WS-IDX) TO TRUE
+                SET CAT-THREAT-MODERATE(WS-CAT-IDX) TO TRUE
             WHEN OTHER
-                SET THREAT-LOW(WS-IDX) TO TRUE
+                SET CAT-THREAT-LOW(WS-CAT-IDX) TO TRUE
         END-EVALUATE
     END-PERFORM
     .
 
+*> WRITE ONE CONJUNCTION DATA MESSAGE FOR A CATALOG OBJECT THAT HAS
+*> JUST BEEN CLASSIFIED AS A CRITICAL THREAT, SO IT CAN BE HANDED
+*> OFF TO DOWNSTREAM TRACKING TOOLS WITHOUT RE-DERIVING THE CALL.
+3580-WRITE-CDM-EXPORT.
+    MOVE WS-CURRENT-TURN         TO CD-PASS
+    MOVE WS-CAT-ID(WS-CAT-IDX)   TO CD-OBJECT-ID
+    MOVE WS-CAT-AZ(WS-CAT-IDX)   TO CD-AZ
+    MOVE WS-CAT-EL(WS-CAT-IDX)   TO CD-EL
+    MOVE WS-CAT-RANGE(WS-CAT-IDX) TO CD-RANGE
+    MOVE WS-CAT-VELOCITY(WS-CAT-IDX) TO CD-VELOCITY
+    MOVE WS-CAT-SIZE(WS-CAT-IDX) TO CD-SIZE
+    MOVE WS-SAT-NAME(WS-HIGHEST-SAT) TO CD-SATELLITE
+    MOVE WS-HIGHEST-RISK         TO CD-RISK
+    WRITE CD-RECORD
+    .
+
+*> LOG ONE OBJECT/SATELLITE RISK CONTRIBUTION TO THE AUDIT TRAIL -
+*> RANGE TERM, SIZE MULTIPLIER, AND (WHEN SCANNING THE HORIZON
+*> BAND) THE RANDOM JITTER FACTOR, SO 3500'S TOTALS CAN BE CHECKED
+*> OBJECT BY OBJECT LATER
+3550-WRITE-RISK-AUDIT.
+    MOVE SPACES TO RA-LINE
+    STRING "PASS " WS-CURRENT-TURN
+       " SAT=" WS-SAT-NAME(WS-IDX)
+       " OBJ=" WS-CAT-ID(WS-CAT-IDX)
+       " RANGE=" WS-CAT-RANGE(WS-CAT-IDX)
+       " RANGE-TERM=" WS-AUDIT-RANGE-TERM
+       " SIZE=" WS-CAT-SIZE(WS-CAT-IDX)
+       " SIZE-MULT=" WS-AUDIT-SIZE-MULT
+       " JITTER=" WS-AUDIT-JITTER
+       " CONTRIB=" WS-AUDIT-CONTRIB
+       DELIMITED BY SIZE INTO RA-LINE
+    WRITE RA-LINE
+    .
+
 3600-CHOOSE-ACTION.
     DISPLAY WS-THIN-SEP
     DISPLAY "  OPERATOR DECISION REQUIRED"
     DISPLAY WS-THIN-SEP
     DISPLAY SPACES
     DISPLAY "  Which satellite should receive a warning?"
-    DISPLAY "    1) " WS-SAT-NAME(1)
-    DISPLAY "    2) " WS-SAT-NAME(2)
-    DISPLAY "    3) " WS-SAT-NAME(3)
-    DISPLAY "    4) No warning (conserve fuel/power)"
-    DISPLAY "  Choice (1-4): "
-    ACCEPT WS-TARGET-SAT
-
-    IF WS-TARGET-SAT >= 1 AND WS-TARGET-SAT <= 3
+    PERFORM VARYING WS-IDX FROM 1 BY 1
+       UNTIL WS-IDX > WS-SAT-COUNT
+        DISPLAY "    " WS-IDX ") " WS-SAT-NAME(WS-IDX)
+    END-PERFORM
+    ADD 1 TO WS-SAT-COUNT GIVING WS-NO-WARN-CHOICE
+    DISPLAY "    " WS-NO-WARN-CHOICE
+       ") No warning (conserve fuel/power)"
+    DISPLAY "  Choice (1-" WS-NO-WARN-CHOICE "): "
+    IF BATCH-MODE-ON
+        MOVE BD-TARGET TO WS-TARGET-SAT
+        DISPLAY WS-TARGET-SAT
+    ELSE
+        ACCEPT WS-TARGET-SAT
+    END-IF
+
+    IF WS-TARGET-SAT >= 1 AND WS-TARGET-SAT <= WS-SAT-COUNT
         DISPLAY SPACES
         DISPLAY "  RECOMMEND MANEUVER FOR "
            WS-SAT-NAME(WS-TARGET-SAT) ":"
@@ -591,7 +1056,12 @@ PROCEDURE DIVISION.
         DISPLAY "    3) LATERAL THRUST (shift ground track)"
         DISPLAY "    4) RETROGRADE BURN (slow down)"
         DISPLAY "  Choice (1-4): "
-        ACCEPT WS-MANEUVER-CHOICE
+        IF BATCH-MODE-ON
+            MOVE BD-MANEUVER TO WS-MANEUVER-CHOICE
+            DISPLAY WS-MANEUVER-CHOICE
+        ELSE
+            ACCEPT WS-MANEUVER-CHOICE
+        END-IF
 
         EVALUATE WS-MANEUVER-CHOICE
             WHEN 1
@@ -610,6 +1080,10 @@ PROCEDURE DIVISION.
         END-EVALUATE
 
         MOVE 1 TO WS-SAT-WARNED(WS-TARGET-SAT)
+        ADD 1 TO WS-SAT-WARNINGS-RCVD(WS-TARGET-SAT)
+        IF WS-MAN-DESC NOT = "NO MANEUVER"
+            ADD 1 TO WS-SAT-MANEUVERS(WS-TARGET-SAT)
+        END-IF
 
         DISPLAY SPACES
         DISPLAY "  >> WARNING TRANSMITTED TO "
@@ -623,6 +1097,20 @@ PROCEDURE DIVISION.
     END-IF
     .
 
+*> LOG THE RANDOM DRAW AND THRESHOLD USED TO DECIDE WHETHER THE
+*> HIGHEST-RISK SATELLITE WAS ACTUALLY HIT THIS PASS, SO THE CALL
+*> CAN BE REPLAYED AND EXPLAINED LATER
+3570-WRITE-IMPACT-AUDIT.
+    MOVE SPACES TO RA-LINE
+    STRING "PASS " WS-CURRENT-TURN
+       " IMPACT-CHECK SAT=" WS-SAT-NAME(WS-HIGHEST-SAT)
+       " HIGHEST-RISK=" WS-HIGHEST-RISK
+       " DRAW=" WS-AUDIT-DRAW
+       " OUTCOME=" WS-OUTCOME-CODE
+       DELIMITED BY SIZE INTO RA-LINE
+    WRITE RA-LINE
+    .
+
 3700-RESOLVE-TURN.
     DISPLAY SPACES
     DISPLAY WS-THIN-SEP
@@ -639,6 +1127,7 @@ PROCEDURE DIVISION.
         DISPLAY "  Collision AVOIDED. +200 points!"
         ADD 200 TO WS-SCORE
         ADD 1 TO WS-WARNINGS-SENT
+        MOVE "AVOIDED"     TO WS-OUTCOME-CODE
     ELSE IF WS-TARGET-SAT > 0
             AND WS-TARGET-SAT NOT = WS-HIGHEST-SAT
         DISPLAY SPACES
@@ -649,41 +1138,54 @@ PROCEDURE DIVISION.
            " had the highest risk!"
 
         MOVE FUNCTION RANDOM TO WS-RAND-NUM
+        MOVE WS-RAND-NUM TO WS-AUDIT-DRAW
         IF WS-RAND-NUM < WS-HIGHEST-RISK
             DISPLAY "  ** NEAR MISS for "
                WS-SAT-NAME(WS-HIGHEST-SAT) "! **"
             DISPLAY "  +50 points (partial credit)"
             ADD 50 TO WS-SCORE
+            MOVE "NEAR-MISS" TO WS-OUTCOME-CODE
         ELSE
             DISPLAY "  Fortunately, no collision occurred."
             DISPLAY "  +75 points."
             ADD 75 TO WS-SCORE
+            MOVE "CLEAR"      TO WS-OUTCOME-CODE
         END-IF
+        PERFORM 3570-WRITE-IMPACT-AUDIT
         ADD 1 TO WS-WARNINGS-SENT
     ELSE
         DISPLAY SPACES
         DISPLAY "  No warning was issued."
         MOVE FUNCTION RANDOM TO WS-RAND-NUM
+        MOVE WS-RAND-NUM TO WS-AUDIT-DRAW
         IF WS-RAND-NUM < WS-HIGHEST-RISK
             DISPLAY "  ** DEBRIS IMPACT on "
                WS-SAT-NAME(WS-HIGHEST-SAT) "! **"
             DISPLAY "  Satellite damaged! -100 points!"
             SUBTRACT 100 FROM WS-SCORE
             ADD 1 TO WS-COLLISIONS
+            ADD 1 TO WS-SAT-COLLISIONS(WS-HIGHEST-SAT)
+            MOVE "IMPACT"     TO WS-OUTCOME-CODE
         ELSE
             DISPLAY "  Lucky! No collisions this pass."
             DISPLAY "  +25 points for resource conservation."
             ADD 25 TO WS-SCORE
+            MOVE "CLEAR"      TO WS-OUTCOME-CODE
         END-IF
+        PERFORM 3570-WRITE-IMPACT-AUDIT
     END-IF
+    END-IF
+
+    PERFORM 3750-WRITE-ACTIVITY-LOG
+    PERFORM 3760-SAVE-CHECKPOINT
 
     PERFORM VARYING WS-IDX FROM 1 BY 1
-       UNTIL WS-IDX > 3
+       UNTIL WS-IDX > WS-SAT-COUNT
         MOVE 0 TO WS-SAT-WARNED(WS-IDX)
     END-PERFORM
 
     PERFORM VARYING WS-IDX FROM 1 BY 1
-       UNTIL WS-IDX > 3
+       UNTIL WS-IDX > WS-SAT-COUNT
         MOVE FUNCTION RANDOM TO WS-RAND-NUM
         COMPUTE WS-SAT-LONGITUDE(WS-IDX) =
            FUNCTION MOD(
@@ -711,14 +1213,81 @@ PROCEDURE DIVISION.
     END-IF
 
     DISPLAY SPACES
-    DISPLAY "  Press ENTER for next orbital pass..."
-    ACCEPT WS-INPUT-BUFFER
+    IF NOT BATCH-MODE-ON
+        DISPLAY "  Press ENTER for next orbital pass..."
+        ACCEPT WS-INPUT-BUFFER
+    END-IF
+    .
+
+*> WRITE ONE ACTIVITY LOG RECORD SUMMARIZING THIS PASS'
+*> SCAN PARAMETERS, HIGHEST THREAT, DECISION, AND OUTCOME
+3750-WRITE-ACTIVITY-LOG.
+    MOVE WS-HIGHEST-RISK TO WS-RISK-DISPLAY
+    MOVE SPACES TO AL-LINE
+
+    IF WS-TARGET-SAT > 0
+        STRING "PASS " WS-CURRENT-TURN
+           " AZ=" WS-SCAN-AZ-CHOICE
+           " EL=" WS-SCAN-EL-CHOICE
+           " RNG=" WS-SCAN-RNG-CHOICE
+           " DETECTED=" WS-DEBRIS-COUNT
+           " HIGHEST-RISK-SAT=" WS-SAT-NAME(WS-HIGHEST-SAT)
+           " RISK=" WS-RISK-DISPLAY
+           " WARNED=" WS-SAT-NAME(WS-TARGET-SAT)
+           " MANEUVER=" WS-MAN-DESC
+           " OUTCOME=" WS-OUTCOME-CODE
+           DELIMITED BY SIZE INTO AL-LINE
+    ELSE
+        STRING "PASS " WS-CURRENT-TURN
+           " AZ=" WS-SCAN-AZ-CHOICE
+           " EL=" WS-SCAN-EL-CHOICE
+           " RNG=" WS-SCAN-RNG-CHOICE
+           " DETECTED=" WS-DEBRIS-COUNT
+           " HIGHEST-RISK-SAT=" WS-SAT-NAME(WS-HIGHEST-SAT)
+           " RISK=" WS-RISK-DISPLAY
+           " WARNED=NONE"
+           " MANEUVER=NONE"
+           " OUTCOME=" WS-OUTCOME-CODE
+           DELIMITED BY SIZE INTO AL-LINE
+    END-IF
+
+    WRITE AL-LINE
+    .
+
+*> SNAPSHOT GAME STATE TO THE CHECKPOINT FILE SO A SHIFT CHANGE
+*> OR CLOSED TERMINAL DOESN'T LOSE THE MISSION. REWRITTEN IN
+*> FULL EACH PASS - ONLY THE LATEST STATE IS EVER KEPT.
+3760-SAVE-CHECKPOINT.
+    MOVE WS-GAME-STATE      TO CK-GAME-STATE
+    MOVE WS-CUBESAT-STATUS  TO CK-CUBESAT-STATUS
+    MOVE WS-SATELLITE-TABLE TO CK-SATELLITE-TABLE
+    MOVE WS-DEBRIS-CATALOG  TO CK-DEBRIS-CATALOG
+
+    OPEN OUTPUT CHECKPOINT-FILE
+    WRITE CK-RECORD
+    CLOSE CHECKPOINT-FILE
     .
 
 9000-GAME-OVER.
+    CLOSE ACTIVITY-LOG-FILE
+    CLOSE RISK-AUDIT-FILE
+    CLOSE CDM-EXPORT-FILE
+
+    IF BATCH-MODE-ON
+        CLOSE DECISION-FILE
+    END-IF
+
+    *> MISSION COMPLETE - CLEAR THE CHECKPOINT SO IT ISN'T
+    *> OFFERED AS A RESUME POINT FOR THE NEXT MISSION
+    OPEN OUTPUT CHECKPOINT-FILE
+    CLOSE CHECKPOINT-FILE
+
     PERFORM 0100-CLEAR-SCREEN
     MOVE WS-SCORE TO WS-SCORE-DISP
 
+    PERFORM 9100-WRITE-LEADERBOARD
+    PERFORM 9200-WRITE-AGENCY-REPORT
+
     DISPLAY WS-SEPARATOR
     DISPLAY "  MISSION COMPLETE - FINAL REPORT"
     DISPLAY WS-SEPARATOR
@@ -764,4 +1333,86 @@ PROCEDURE DIVISION.
     DISPLAY WS-SEPARATOR
     DISPLAY SPACES
     .
-    
\ No newline at end of file
+
+*> APPEND ONE LINE TO THE HISTORICAL RESULTS FILE FOR THIS MISSION
+9100-WRITE-LEADERBOARD.
+    MOVE SPACES TO LB-LINE
+
+    OPEN EXTEND LEADERBOARD-FILE
+    IF WS-LEADER-STATUS = "05" OR WS-LEADER-STATUS = "35"
+        OPEN OUTPUT LEADERBOARD-FILE
+    END-IF
+
+    STRING "DATE=" FUNCTION CURRENT-DATE(1:8)
+       " CUBESAT=" WS-CUBE-NAME
+       " PASSES=" WS-MAX-TURNS
+       " SCANS=" WS-SCANS-DONE
+       " WARNINGS=" WS-WARNINGS-SENT
+       " COLLISIONS=" WS-COLLISIONS
+       " SCORE=" WS-SCORE-DISP
+       DELIMITED BY SIZE INTO LB-LINE
+
+    WRITE LB-LINE
+    CLOSE LEADERBOARD-FILE
+    .
+
+*> WRITE A FRESH PER-AGENCY SUMMARY FOR THIS MISSION - ONE SECTION
+*> PER SATELLITE SO EACH SUBSCRIBER (NOAA/ESA/JAXA) CAN BE HANDED
+*> JUST THE PART THAT CONCERNS ITS OWN SATELLITE.
+9200-WRITE-AGENCY-REPORT.
+    OPEN OUTPUT AGENCY-REPORT-FILE
+
+    MOVE SPACES TO AR-LINE
+    STRING "CUBESAT DEBRIS TRACKER - MISSION SUMMARY BY AGENCY"
+       DELIMITED BY SIZE INTO AR-LINE
+    WRITE AR-LINE
+
+    MOVE SPACES TO AR-LINE
+    STRING "DATE=" FUNCTION CURRENT-DATE(1:8)
+       " CUBESAT=" WS-CUBE-NAME
+       " PASSES=" WS-MAX-TURNS
+       DELIMITED BY SIZE INTO AR-LINE
+    WRITE AR-LINE
+
+    MOVE SPACES TO AR-LINE
+    WRITE AR-LINE
+
+    PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > WS-SAT-COUNT
+        MOVE SPACES TO AR-LINE
+        STRING "----------------------------------------"
+           DELIMITED BY SIZE INTO AR-LINE
+        WRITE AR-LINE
+
+        MOVE SPACES TO AR-LINE
+        STRING "AGENCY=" WS-SAT-AGENCY(WS-IDX)
+           " SATELLITE=" WS-SAT-NAME(WS-IDX)
+           DELIMITED BY SIZE INTO AR-LINE
+        WRITE AR-LINE
+
+        MOVE SPACES TO AR-LINE
+        STRING "  WARNINGS RECEIVED:    "
+           WS-SAT-WARNINGS-RCVD(WS-IDX)
+           DELIMITED BY SIZE INTO AR-LINE
+        WRITE AR-LINE
+
+        MOVE SPACES TO AR-LINE
+        STRING "  MANEUVERS RECOMMENDED:"
+           WS-SAT-MANEUVERS(WS-IDX)
+           DELIMITED BY SIZE INTO AR-LINE
+        WRITE AR-LINE
+
+        MOVE SPACES TO AR-LINE
+        STRING "  COLLISIONS:           "
+           WS-SAT-COLLISIONS(WS-IDX)
+           " FINAL STATUS=" WS-SAT-STATUS(WS-IDX)
+           DELIMITED BY SIZE INTO AR-LINE
+        WRITE AR-LINE
+    END-PERFORM
+
+    MOVE SPACES TO AR-LINE
+    STRING "----------------------------------------"
+       DELIMITED BY SIZE INTO AR-LINE
+    WRITE AR-LINE
+
+    CLOSE AGENCY-REPORT-FILE
+    .
